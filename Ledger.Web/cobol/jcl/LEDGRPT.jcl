@@ -0,0 +1,45 @@
+//LEDGRPT  JOB (ACCTNO),'DAILY LEDGER STMT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs LEDGER-REPORT against a day's transaction extract.
+//* LEDGER-REPORT checkpoints every 1000 records (the RERUN ON
+//* SYSCKEOV clause in ledger_report.cob's I-O-CONTROL paragraph),
+//* so a run killed partway through a large file can be restarted
+//* from the last checkpoint instead of reprocessing from row one.
+//*
+//* LEDGER-REPORT's ARGUMENT-VALUEs are always taken as literal
+//* dataset names, never DD names (see the program's own usage
+//* comment) - so PARM passes the same DSNs the DD statements below
+//* allocate, not ddnames.  The fourth word is the report mode
+//* (DAILY or MTD); the reject file is not a PARM word at all - the
+//* program derives its name itself as OUTFILE's DSN + ".REJ", which
+//* is why REJFILE below is cataloged under LEDGER.DAILY.STMT.REJ
+//* rather than a name chosen independently here.
+//*
+//* To restart after an abend, resubmit this same JCL with
+//*   RESTART=STEP05.<checkpoint-id from the SYSCKEOV abend message>
+//* added to the JOB card, and RD=R kept on STEP05 below - the
+//* checkpoint dataset (SYSCKEOV) is cataloged and read back in on
+//* restart, so STEP05 picks up where it left off rather than
+//* re-opening LEDGER.DAILY.TRANS at record one.
+//*--------------------------------------------------------------*
+//STEP05   EXEC PGM=LEDGRPT,RD=R,
+//             PARM='LEDGER.DAILY.TRANS LEDGER.DAILY.STMT LEDGER.OPE
+//             NBAL DAILY'
+//STEPLIB  DD  DSN=LEDGER.PROD.LOADLIB,DISP=SHR
+//INFILE   DD  DSN=LEDGER.DAILY.TRANS,DISP=SHR
+//OUTFILE  DD  DSN=LEDGER.DAILY.STMT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=256,BLKSIZE=0)
+//REJFILE  DD  DSN=LEDGER.DAILY.STMT.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=560,BLKSIZE=0)
+//OPENBAL  DD  DSN=LEDGER.OPENBAL,DISP=SHR
+//SYSCKEOV DD  DSN=LEDGER.LEDGRPT.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
