@@ -0,0 +1,57 @@
+      *> PARSECSV.cpy
+      *> Shared PROCEDURE DIVISION paragraphs for splitting one line of
+      *> a ledger CSV extract (Date,Type,Amount,Memo,UserId) into the
+      *> F-xxx fields declared by CSVFLDS.cpy.  A row whose first field
+      *> is the literal TRAILER is a control record (see CHECK-TRAILER
+      *> in ledger_report.cob); PARSE-CSV flags it and returns without
+      *> validating it as a transaction.
+      *>
+      *> The outer UNSTRING below splits the whole row on every comma,
+      *> so the Amount column itself may not contain a comma (a
+      *> thousands separator in the extract would already have been
+      *> consumed as a field delimiter by the time we get here, landing
+      *> part of the amount in F-MEMO instead) - this extract format has
+      *> never carried comma-formatted amounts, only plain decimals.
+       PARSE-CSV.
+           MOVE SPACES TO F-DATE F-TYPE F-AMOUNT-TXT F-MEMO F-USERID
+           MOVE 0      TO FIELDS
+           MOVE "Y"    TO REC-VALID
+           MOVE "N"    TO REC-IS-TRAILER
+           MOVE SPACES TO REC-REASON
+
+           UNSTRING WS-LINE DELIMITED BY ","
+               INTO F-DATE, F-TYPE, F-AMOUNT-TXT, F-MEMO, F-USERID
+               TALLYING IN FIELDS
+           END-UNSTRING
+
+           IF F-DATE = "TRAILER"
+               MOVE "Y" TO REC-IS-TRAILER
+               GO TO PARSE-CSV-EXIT
+           END-IF
+
+           IF FIELDS < 5
+               MOVE "N" TO REC-VALID
+               MOVE "MISSING CSV COLUMNS" TO REC-REASON
+               GO TO PARSE-CSV-EXIT
+           END-IF
+
+           IF FUNCTION TRIM(F-DATE) = SPACES
+               MOVE "N" TO REC-VALID
+               MOVE "MISSING DATE" TO REC-REASON
+               GO TO PARSE-CSV-EXIT
+           END-IF
+
+           IF FUNCTION TRIM(F-AMOUNT-TXT) = SPACES
+               MOVE "N" TO REC-VALID
+               MOVE "MISSING AMOUNT" TO REC-REASON
+               GO TO PARSE-CSV-EXIT
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL (F-AMOUNT-TXT) NOT = 0
+               MOVE "N" TO REC-VALID
+               MOVE "NON-NUMERIC AMOUNT" TO REC-REASON
+               GO TO PARSE-CSV-EXIT
+           END-IF.
+
+       PARSE-CSV-EXIT.
+           EXIT.
