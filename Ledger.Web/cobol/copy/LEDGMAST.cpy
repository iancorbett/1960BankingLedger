@@ -0,0 +1,12 @@
+      *> LEDGMAST.cpy
+      *> Record layout for the indexed ledger master file (one record
+      *> per account, carrying the running balance and the date of the
+      *> last posting applied to it).  Used by LEDGER-POST, which posts
+      *> each run's transactions against it.  LEDGER-REPORT does not
+      *> read this file - it still takes its opening balances from a
+      *> flat AccountId,Balance extract (see LOAD-OPENING-BALANCES in
+      *> ledger_report.cob).
+       01  MAST-REC.
+           05  MAST-ACCOUNT-ID    PIC X(64).
+           05  MAST-BALANCE       PIC S9(13)V99 COMP-3.
+           05  MAST-LAST-DATE     PIC X(32).
