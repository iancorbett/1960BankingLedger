@@ -0,0 +1,13 @@
+      *> CSVFLDS.cpy
+      *> Shared working-storage for one parsed ledger CSV row.
+      *> COPY this into WORKING-STORAGE SECTION alongside PARSECSV.cpy.
+       77  WS-LINE                PIC X(512).
+       77  FIELDS                 PIC 9(2) COMP.
+       77  F-DATE                 PIC X(32).
+       77  F-TYPE                 PIC X(8).
+       77  F-AMOUNT-TXT           PIC X(32).
+       77  F-MEMO                 PIC X(200).
+       77  F-USERID               PIC X(64).
+       77  REC-VALID              PIC X(01) VALUE "Y".
+       77  REC-IS-TRAILER         PIC X(01) VALUE "N".
+       77  REC-REASON             PIC X(40) VALUE SPACES.
