@@ -0,0 +1,184 @@
+      *> ledger_post.cob
+      *> Usage:  ledger_post <input.csv> <master-file> <output.txt>
+      *>
+      *> Posts each valid transaction row in input.csv (same
+      *> Date,Type,Amount,Memo,UserId layout that ledger_report.cob
+      *> reads) against an indexed master ledger file, one record per
+      *> account carrying its running balance and the date of the last
+      *> transaction posted to it.  Unlike ledger_report.cob, which is
+      *> stateless and only ever reflects the file it was given,
+      *> master-file persists between runs - balances here are the
+      *> account's real running balance, not just this run's movement.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-POST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO DYNAMIC infile-name
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO DYNAMIC outfile-name
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT MASTFILE ASSIGN TO DYNAMIC mastfile-name
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MAST-ACCOUNT-ID
+               FILE STATUS IS MAST-STATUS.
+
+        DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE.
+       01  IN-REC                 PIC X(512).
+
+       FD  OUTFILE.
+       01  OUT-REC                PIC X(256).
+
+       FD  MASTFILE.
+           COPY LEDGMAST.
+
+        WORKING-STORAGE SECTION.
+       77  infile-name            PIC X(256).
+       77  outfile-name           PIC X(256).
+       77  mastfile-name          PIC X(256).
+       77  ARG-COUNT              PIC 9(4) COMP-5.
+       77  MAST-STATUS            PIC X(02) VALUE "00".
+
+      *> one parsed CSV row, shared with LEDGER-REPORT
+           COPY CSVFLDS.
+
+       77  AMOUNT                 PIC S9(9)V99 COMP-3.
+       77  WS-SEARCH-ID           PIC X(64).
+       77  TXN-COUNT              PIC 9(9) COMP VALUE 0.
+       77  REJECT-COUNT           PIC 9(9) COMP VALUE 0.
+       77  NEW-ACCOUNT-COUNT      PIC 9(9) COMP VALUE 0.
+
+       01  ED-AMT                 PIC -(13)9.99.
+       01  ED-CNT                 PIC ZZZZZZ9.
+       77  TRIM-A                 PIC X(20).
+
+       01  DASH-80                PIC X(80) VALUE ALL "-".
+
+        PROCEDURE DIVISION.
+        MAIN.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT NOT = 3
+               DISPLAY "Usage: ledger_post <input.csv> "
+                   "<master-file> <output.txt>"
+               STOP RUN
+           END-IF
+           ACCEPT infile-name   FROM ARGUMENT-VALUE
+           ACCEPT mastfile-name FROM ARGUMENT-VALUE
+           ACCEPT outfile-name  FROM ARGUMENT-VALUE
+
+           OPEN INPUT INFILE
+           OPEN OUTPUT OUTFILE
+           PERFORM OPEN-OR-CREATE-MASTER
+
+           MOVE "1960Ledger - Posting Run" TO OUT-REC
+           WRITE OUT-REC
+           MOVE DASH-80 TO OUT-REC
+           WRITE OUT-REC
+
+           *> Skip header row
+           READ INFILE
+               AT END GO TO FINISH-POST
+           END-READ
+
+           PERFORM UNTIL 1 = 2
+               READ INFILE
+                   AT END EXIT PERFORM
+               END-READ
+
+               MOVE IN-REC TO WS-LINE
+               PERFORM PARSE-CSV THRU PARSE-CSV-EXIT
+
+               IF REC-IS-TRAILER = "N"
+                   IF REC-VALID = "N"
+                       ADD 1 TO REJECT-COUNT
+                   ELSE
+                       PERFORM POST-TXN
+                   END-IF
+               END-IF
+           END-PERFORM
+
+       FINISH-POST.
+           MOVE TXN-COUNT TO ED-CNT
+           MOVE FUNCTION TRIM(ED-CNT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "TRANSACTIONS POSTED: " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC
+
+           MOVE NEW-ACCOUNT-COUNT TO ED-CNT
+           MOVE FUNCTION TRIM(ED-CNT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "NEW MASTER RECORDS  : " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC
+
+           MOVE REJECT-COUNT TO ED-CNT
+           MOVE FUNCTION TRIM(ED-CNT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "REJECTED ROWS       : " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC
+
+           CLOSE INFILE OUTFILE MASTFILE
+           GOBACK.
+
+      *> ---------------------------------------------------------
+      *> Master file open - create it on the first run, otherwise
+      *> open it for update.
+      *> ---------------------------------------------------------
+       OPEN-OR-CREATE-MASTER.
+           OPEN I-O MASTFILE
+           IF MAST-STATUS NOT = "00"
+               OPEN OUTPUT MASTFILE
+               CLOSE MASTFILE
+               OPEN I-O MASTFILE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Apply one transaction to the master record for its account,
+      *> creating the record (balance zero) first if this is a new
+      *> account.
+      *> ---------------------------------------------------------
+       POST-TXN.
+           ADD 1 TO TXN-COUNT
+           MOVE FUNCTION TRIM(F-USERID) TO WS-SEARCH-ID
+           IF WS-SEARCH-ID = SPACES
+               MOVE "UNKNOWN" TO WS-SEARCH-ID
+           END-IF
+
+           MOVE WS-SEARCH-ID TO MAST-ACCOUNT-ID
+           READ MASTFILE
+               INVALID KEY
+                   PERFORM CREATE-MASTER-RECORD
+           END-READ
+
+           MOVE 0 TO AMOUNT
+           MOVE FUNCTION NUMVAL (F-AMOUNT-TXT) TO AMOUNT
+           ADD AMOUNT TO MAST-BALANCE
+           MOVE F-DATE TO MAST-LAST-DATE
+
+           REWRITE MAST-REC
+               INVALID KEY
+                   DISPLAY "LEDGER-POST: unable to update master "
+                       "record for " WS-SEARCH-ID
+           END-REWRITE.
+
+       CREATE-MASTER-RECORD.
+           MOVE WS-SEARCH-ID TO MAST-ACCOUNT-ID
+           MOVE 0 TO MAST-BALANCE
+           MOVE SPACES TO MAST-LAST-DATE
+           WRITE MAST-REC
+               INVALID KEY
+                   DISPLAY "LEDGER-POST: unable to create master "
+                       "record for " WS-SEARCH-ID
+           END-WRITE
+           ADD 1 TO NEW-ACCOUNT-COUNT.
+
+           COPY PARSECSV.
