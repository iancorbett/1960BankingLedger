@@ -1,5 +1,26 @@
-       *> ledger_report.cob
-       *> Usage:  ledger_report <input.csv> <output.txt>
+      *> ledger_report.cob
+      *> Usage:  ledger_report <input.csv> <output.txt>
+      *>                       [opening-bal.csv|NONE] [DAILY|MTD]
+      *>
+      *>   input.csv       - Date,Type,Amount,Memo,UserId rows.  A row
+      *>                      may carry multiple accounts; totals are
+      *>                      broken out per account (see ACCOUNT-TABLE
+      *>                      below).  A row whose first field is the
+      *>                      literal TRAILER, e.g. TRAILER,12,1234.56
+      *>                      is read as a control record carrying the
+      *>                      expected row count and expected net total
+      *>                      for the whole file.
+      *>   opening-bal.csv - optional, one AccountId,Balance pair per
+      *>                      line, used to seed each account's running
+      *>                      balance.  Pass NONE or omit to start every
+      *>                      account at zero.
+      *>   mode            - optional, DAILY (default) prints day
+      *>                      totals only; MTD also prints a running
+      *>                      month-to-date line each time the month
+      *>                      rolls over (or at end of file).
+      *>
+      *>   Rows that fail validation are written with their reason to
+      *>   outfile-name with a .REJ suffix instead of stopping the run.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEDGER-REPORT.
 
@@ -10,6 +31,13 @@
                ORGANIZATION LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO DYNAMIC outfile-name
                ORGANIZATION LINE SEQUENTIAL.
+           SELECT REJFILE ASSIGN TO DYNAMIC rejfile-name
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPENBALFILE ASSIGN TO DYNAMIC openbal-name
+               ORGANIZATION LINE SEQUENTIAL.
+
+       I-O-CONTROL.
+           RERUN ON SYSCKEOV EVERY 1000 RECORDS OF INFILE.
 
         DATA DIVISION.
        FILE SECTION.
@@ -19,26 +47,104 @@
        FD  OUTFILE.
        01  OUT-REC                PIC X(256).
 
+       FD  REJFILE.
+       01  REJ-REC                PIC X(560).
+
+       FD  OPENBALFILE.
+       01  OPENBAL-REC            PIC X(100).
+
         WORKING-STORAGE SECTION.
        77  infile-name            PIC X(256).
        77  outfile-name           PIC X(256).
+       77  rejfile-name           PIC X(256).
+       77  openbal-name           PIC X(256) VALUE "NONE".
        77  ARG-COUNT              PIC 9(4) COMP-5.
-       77  WS-LINE                PIC X(512).
-       77  WS-PTR                 PIC 9(4) COMP.
-       77  FIELDS                 PIC 9(2) COMP.
-       77  F-DATE                 PIC X(32).
-       77  F-TYPE                 PIC X(8).
-       77  F-AMOUNT-TXT           PIC X(32).
-       77  F-MEMO                 PIC X(200).
-       77  F-USERID               PIC X(64).
+       77  REPORT-MODE            PIC X(8) VALUE "DAILY".
+
+      *> one parsed CSV row (F-DATE, F-TYPE, F-AMOUNT-TXT, F-MEMO,
+      *> F-USERID, REC-VALID, REC-REASON, REC-IS-TRAILER, ...)
+           COPY CSVFLDS.
+
        77  AMOUNT                 PIC S9(9)V99 COMP-3.
-       77  CUR-DATE               PIC X(32) VALUE SPACES.
-       77  DAY-CREDIT             PIC S9(11)V99 COMP-3 VALUE 0.
-       77  DAY-DEBIT              PIC S9(11)V99 COMP-3 VALUE 0.
-       77  RUN-CREDIT             PIC S9(13)V99 COMP-3 VALUE 0.
-       77  RUN-DEBIT              PIC S9(13)V99 COMP-3 VALUE 0.
-       77  RUN-BAL                PIC S9(13)V99 COMP-3 VALUE 0.
        77  HEADER-WRITTEN         PIC X VALUE "N".
+       77  TXN-COUNT              PIC 9(9) COMP VALUE 0.
+       77  REJECT-COUNT           PIC 9(9) COMP VALUE 0.
+       77  TRAILER-SEEN           PIC X VALUE "N".
+       77  EXPECTED-COUNT         PIC 9(9) COMP VALUE 0.
+       77  EXPECTED-NET           PIC S9(13)V99 COMP-3 VALUE 0.
+       77  ACTUAL-NET             PIC S9(13)V99 COMP-3 VALUE 0.
+       77  VARIANCE-AMT           PIC S9(13)V99 COMP-3 VALUE 0.
+       77  DAY-NET                PIC S9(13)V99 COMP-3 VALUE 0.
+       77  MTD-NET                PIC S9(13)V99 COMP-3 VALUE 0.
+       77  WS-SEARCH-ID           PIC X(64).
+       77  OB-ACCT                PIC X(64).
+       77  OB-BAL-TXT             PIC X(32).
+       77  OPENBAL-EOF            PIC X VALUE "N".
+       77  ACCT-TABLE-OK          PIC X VALUE "Y".
+       77  CAPACITY-COUNT         PIC 9(9) COMP VALUE 0.
+       77  CAPACITY-WARNED        PIC X VALUE "N".
+
+      *> classification codes for F-TYPE; unrecognized type codes fall
+      *> into the OTHER bucket instead of silently joining DEBIT.
+       01  TYPE-CODE-TEXT         PIC X(40) VALUE
+           "CREDIT  DEBIT   FEE     REVERSALOTHER   ".
+       01  TYPE-CODE-TAB REDEFINES TYPE-CODE-TEXT.
+           05  TYPE-CODE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY TYPE-IDX   PIC X(8).
+
+      *> per-account running totals, keyed by F-USERID
+       01  ACCOUNT-TABLE.
+           05  ACCT-ENTRY OCCURS 50 TIMES INDEXED BY ACCT-IDX.
+               10  ACCT-ID            PIC X(64) VALUE SPACES.
+               10  ACCT-CUR-DATE      PIC X(32) VALUE SPACES.
+               10  ACCT-CUR-MONTH     PIC X(07) VALUE SPACES.
+               10  ACCT-DAY-CREDIT    PIC S9(11)V99 COMP-3 VALUE 0.
+               10  ACCT-DAY-DEBIT     PIC S9(11)V99 COMP-3 VALUE 0.
+               10  ACCT-DAY-OTHER     PIC S9(11)V99 COMP-3 VALUE 0.
+               10  ACCT-MTD-CREDIT    PIC S9(11)V99 COMP-3 VALUE 0.
+               10  ACCT-MTD-DEBIT     PIC S9(11)V99 COMP-3 VALUE 0.
+               10  ACCT-MTD-OTHER     PIC S9(11)V99 COMP-3 VALUE 0.
+               10  ACCT-OPEN-BAL      PIC S9(13)V99 COMP-3 VALUE 0.
+               10  ACCT-RUN-CREDIT    PIC S9(13)V99 COMP-3 VALUE 0.
+               10  ACCT-RUN-DEBIT     PIC S9(13)V99 COMP-3 VALUE 0.
+               10  ACCT-RUN-OTHER     PIC S9(13)V99 COMP-3 VALUE 0.
+               10  ACCT-RUN-BAL       PIC S9(13)V99 COMP-3 VALUE 0.
+               10  ACCT-NET-MOVEMENT  PIC S9(13)V99 COMP-3 VALUE 0.
+               10  ACCT-PRINT-BAL     PIC S9(13)V99 COMP-3 VALUE 0.
+               10  ACCT-TYPE-STATS OCCURS 5 TIMES.
+                   15  ACCT-TYPE-COUNT PIC 9(07) COMP VALUE 0.
+                   15  ACCT-TYPE-AMT   PIC S9(13)V99 COMP-3 VALUE 0.
+       77  ACCOUNT-COUNT          PIC 9(3) COMP VALUE 0.
+
+      *> every valid, non-trailer transaction row, in file order,
+      *> tagged with the account slot it belongs to - buffered here so
+      *> the report body can be printed grouped by account (one
+      *> coherent ACCOUNT: section per account) instead of in raw,
+      *> possibly interleaved, input order.  Sized for the multi-hour,
+      *> checkpoint-every-1000-records volumes the JCL in jcl/LEDGRPT.jcl
+      *> is written for (see RERUN ON SYSCKEOV below) - 250000 rows at
+      *> ~250 bytes/entry is a modest ~60MB working set, well within a
+      *> normal batch region size.  A row that arrives once this table
+      *> is genuinely full (TXN-COUNT in MAIN) is still turned away
+      *> rather than risking a silent truncation of the report, but
+      *> that is now tracked as a capacity overflow (CAPACITY-COUNT),
+      *> separate from REJECT-COUNT, since it reflects a sizing/config
+      *> limit rather than a bad row.
+       01  TXN-TABLE.
+           05  TXN-ENTRY OCCURS 250000 TIMES INDEXED BY TXN-IDX.
+               10  TXN-ACCT-IDX       PIC 9(03) COMP.
+               10  TXN-DATE           PIC X(32).
+               10  TXN-TYPE           PIC X(08).
+               10  TXN-TYPE-IDX       PIC 9(01) COMP.
+               10  TXN-AMOUNT         PIC S9(09)V99 COMP-3.
+               10  TXN-MEMO           PIC X(200).
+
+       01  ED-AMT                 PIC -(13)9.99.
+       01  ED-CNT                 PIC ZZZZZZ9.
+       77  TRIM-A                 PIC X(20).
+       77  TRIM-B                 PIC X(20).
+       77  TRIM-C                 PIC X(20).
+       77  TRIM-D                 PIC X(20).
 
        01  SPACES-50              PIC X(50) VALUE ALL " ".
        01  DASH-80                PIC X(80) VALUE ALL "-".
@@ -47,18 +153,36 @@
         PROCEDURE DIVISION.
         MAIN.
            ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
-           IF ARG-COUNT NOT = 2
-                DISPLAY "Usage: ledger_report <input.csv> <output.txt>"
+           IF ARG-COUNT < 2
+                DISPLAY "Usage: ledger_report <input.csv> "
+                   "<output.txt> [openbal.csv|NONE] [DAILY|MTD]"
                 STOP RUN
            END-IF
            ACCEPT infile-name  FROM ARGUMENT-VALUE
            ACCEPT outfile-name FROM ARGUMENT-VALUE
+           IF ARG-COUNT >= 3
+               ACCEPT openbal-name FROM ARGUMENT-VALUE
+           END-IF
+           IF ARG-COUNT >= 4
+               ACCEPT REPORT-MODE FROM ARGUMENT-VALUE
+           END-IF
+
+           MOVE SPACES TO rejfile-name
+           STRING FUNCTION TRIM(outfile-name) ".REJ"
+               DELIMITED BY SIZE INTO rejfile-name
+           END-STRING
 
            OPEN INPUT INFILE
-                OUTPUT OUTFILE
+           OPEN OUTPUT OUTFILE
+           OPEN OUTPUT REJFILE
 
            PERFORM WRITE-HEADER
 
+           IF FUNCTION TRIM(openbal-name) NOT = "NONE"
+              AND FUNCTION TRIM(openbal-name) NOT = SPACES
+               PERFORM LOAD-OPENING-BALANCES
+           END-IF
+
            *> Skip header row
            READ INFILE
                 AT END GO TO FINISH-REPORT
@@ -70,73 +194,503 @@
                END-READ
 
                MOVE IN-REC TO WS-LINE
-               PERFORM PARSE-CSV
+               PERFORM PARSE-CSV THRU PARSE-CSV-EXIT
+
+               IF REC-IS-TRAILER = "Y"
+                   PERFORM CHECK-TRAILER
+               ELSE
+                   IF REC-VALID = "N"
+                       PERFORM WRITE-REJECT
+                       ADD 1 TO REJECT-COUNT
+                   ELSE
+                       IF TXN-COUNT >= 250000
+                           IF CAPACITY-WARNED = "N"
+                               DISPLAY "LEDGER-REPORT: TXN-TABLE "
+                                   "capacity exceeded - resize the "
+                                   "OCCURS clause for this file's "
+                                   "volume"
+                               MOVE "Y" TO CAPACITY-WARNED
+                           END-IF
+                           MOVE "TRANSACTION TABLE CAPACITY EXCEEDED"
+                               TO REC-REASON
+                           PERFORM WRITE-REJECT
+                           ADD 1 TO CAPACITY-COUNT
+                       ELSE
+                           PERFORM PROCESS-TXN
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+       FINISH-REPORT.
+      *> One coherent section per account - the account header, its
+      *> own detail/day/MTD lines (in that account's original file
+      *> order) and its totals all print together, regardless of how
+      *> the accounts were interleaved in the input.
+           PERFORM PRINT-ACCOUNT-BODY VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > ACCOUNT-COUNT
+
+           PERFORM CHECK-CONTROL-TOTALS THRU CHECK-CONTROL-TOTALS-EXIT
+
+           MOVE REJECT-COUNT TO ED-CNT
+           MOVE FUNCTION TRIM(ED-CNT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "REJECTED ROWS: " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC
+
+      *> kept separate from REJECTED ROWS above - a row turned away
+      *> here was well-formed and belonged in the statement, it just
+      *> arrived once TXN-TABLE's OCCURS sizing ran out.  That is a
+      *> capacity/config problem to fix (resize the table for this
+      *> file's volume), not a data-quality issue, so it shouldn't be
+      *> folded into the same count operations read as "bad input".
+           IF CAPACITY-COUNT > 0
+               MOVE CAPACITY-COUNT TO ED-CNT
+               MOVE FUNCTION TRIM(ED-CNT) TO TRIM-A
+               MOVE SPACES TO OUT-REC
+               STRING "CAPACITY EXCEEDED - ROWS NOT POSTED: " TRIM-A
+                   DELIMITED BY SIZE INTO OUT-REC
+               END-STRING
+               WRITE OUT-REC
+           END-IF
+
+           CLOSE INFILE OUTFILE REJFILE
+           GOBACK.
+
+
+       WRITE-HEADER.
+           IF HEADER-WRITTEN = "Y" EXIT PARAGRAPH END-IF
+           MOVE "1960Ledger - Daily Statement" TO OUT-REC
+           WRITE OUT-REC
+           MOVE DASH-80 TO OUT-REC
+           WRITE OUT-REC
+           MOVE SPACES TO OUT-REC
+           STRING
+               "Date        Credits        Debit"
+               "s         Day Net     Run Bal"
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC
+           MOVE DASH-80 TO OUT-REC
+           WRITE OUT-REC
+           MOVE "Y" TO HEADER-WRITTEN
+           .
+
+      *> ---------------------------------------------------------
+      *> Opening-balance file load (one AccountId,Balance per line)
+      *> ---------------------------------------------------------
+       LOAD-OPENING-BALANCES.
+           OPEN INPUT OPENBALFILE
+           MOVE "N" TO OPENBAL-EOF
+           PERFORM READ-OPENBAL-RECORD UNTIL OPENBAL-EOF = "Y"
+           CLOSE OPENBALFILE.
+
+       READ-OPENBAL-RECORD.
+           READ OPENBALFILE
+               AT END
+                   MOVE "Y" TO OPENBAL-EOF
+               NOT AT END
+                   PERFORM APPLY-OPENBAL-LINE
+           END-READ.
+
+       APPLY-OPENBAL-LINE.
+           MOVE SPACES TO OB-ACCT OB-BAL-TXT
+           UNSTRING OPENBAL-REC DELIMITED BY ","
+               INTO OB-ACCT, OB-BAL-TXT
+           END-UNSTRING
+           MOVE FUNCTION TRIM(OB-ACCT) TO WS-SEARCH-ID
+           IF WS-SEARCH-ID NOT = SPACES
+              AND FUNCTION TEST-NUMVAL (OB-BAL-TXT) = 0
+               PERFORM FIND-OR-ADD-ACCOUNT
+               IF ACCT-TABLE-OK = "Y"
+                   MOVE FUNCTION NUMVAL (OB-BAL-TXT)
+                       TO ACCT-OPEN-BAL (ACCT-IDX)
+                   MOVE ACCT-OPEN-BAL (ACCT-IDX)
+                       TO ACCT-RUN-BAL (ACCT-IDX)
+               ELSE
+                   MOVE "ACCOUNT TABLE FULL" TO REC-REASON
+                   MOVE OPENBAL-REC TO WS-LINE
+                   PERFORM WRITE-REJECT
+                   ADD 1 TO REJECT-COUNT
+               END-IF
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Account table lookup/insert
+      *> ---------------------------------------------------------
+       FIND-OR-ADD-ACCOUNT.
+           MOVE "Y" TO ACCT-TABLE-OK
+           SET ACCT-IDX TO 1
+           SEARCH ACCT-ENTRY
+               AT END
+                   PERFORM ADD-NEW-ACCOUNT
+               WHEN ACCT-ID (ACCT-IDX) = WS-SEARCH-ID
+                   CONTINUE
+           END-SEARCH.
+
+       ADD-NEW-ACCOUNT.
+           IF ACCOUNT-COUNT >= 50
+               MOVE "N" TO ACCT-TABLE-OK
+           ELSE
+               ADD 1 TO ACCOUNT-COUNT
+               SET ACCT-IDX TO ACCOUNT-COUNT
+               MOVE WS-SEARCH-ID TO ACCT-ID (ACCT-IDX)
+               MOVE "Y" TO ACCT-TABLE-OK
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Per-transaction processing
+      *> ---------------------------------------------------------
+       PROCESS-TXN.
+           MOVE FUNCTION TRIM(F-USERID) TO WS-SEARCH-ID
+           IF WS-SEARCH-ID = SPACES
+               MOVE "UNKNOWN" TO WS-SEARCH-ID
+           END-IF
+           PERFORM FIND-OR-ADD-ACCOUNT
+
+           IF ACCT-TABLE-OK = "N"
+               MOVE "ACCOUNT TABLE FULL" TO REC-REASON
+               PERFORM WRITE-REJECT
+               ADD 1 TO REJECT-COUNT
+           ELSE
+               ADD 1 TO TXN-COUNT
 
-               *> Convert amount text to numeric (signed cents with dot)
                MOVE 0 TO AMOUNT
-               UNSTRING F-AMOUNT-TXT DELIMITED BY "."
-                   INTO F-AMOUNT-TXT, SPACES
-               END-UNSTRING
-               INSPECT F-AMOUNT-TXT
-                   REPLACING ALL "," BY ""
-               *> Read signed value (e.g., -12.34 came as -12,34 already dot-stripped earlier)
                MOVE FUNCTION NUMVAL (F-AMOUNT-TXT) TO AMOUNT
 
-               IF CUR-DATE NOT = F-DATE AND CUR-DATE NOT = SPACES
-                   PERFORM FLUSH-DAY
-               END-IF
+               PERFORM CLASSIFY-TYPE
 
-               IF CUR-DATE = SPACES
-                   MOVE F-DATE TO CUR-DATE
+      *> AMOUNT is expected to already be signed (negative for an
+      *> ordinary debit) by the export.  ACCT-TYPE-AMT and the other
+      *> Debit accumulators below are kept as a positive magnitude
+      *> (matching TOTAL DEBITS in PRINT-ACCOUNT-SECTION) rather than
+      *> carrying AMOUNT's sign through, so the per-type breakdown
+      *> doesn't show a negative figure for the same money the totals
+      *> section shows as positive.  Credit/Fee/Reversal/Other keep
+      *> AMOUNT's own sign since nothing else flips theirs.
+               IF TYPE-IDX = 2
+                   SUBTRACT AMOUNT FROM
+                       ACCT-TYPE-AMT (ACCT-IDX, TYPE-IDX)
+               ELSE
+                   ADD AMOUNT TO ACCT-TYPE-AMT (ACCT-IDX, TYPE-IDX)
                END-IF
+               ADD 1 TO ACCT-TYPE-COUNT (ACCT-IDX, TYPE-IDX)
 
-               IF F-TYPE = "Credit"
-                   ADD AMOUNT TO DAY-CREDIT
-                   ADD AMOUNT TO RUN-CREDIT
-                   ADD AMOUNT TO RUN-BAL
+      *> RUN-BAL is always a straight ADD regardless of type, since
+      *> AMOUNT already carries the correct sign for the balance math.
+      *> Only TYPE-IDX 2 (Debit) is a true debit; Fee/Reversal/Other
+      *> (3-5) net into ACCT-RUN-OTHER instead of inflating TOTAL
+      *> DEBITS with money that was never an ordinary debit.
+               IF TYPE-IDX = 1
+                   ADD AMOUNT TO ACCT-RUN-CREDIT (ACCT-IDX)
                ELSE
-                   ADD AMOUNT TO DAY-DEBIT
-                   SUBTRACT AMOUNT FROM RUN-DEBIT *> AMOUNT will be negative for debit if you export signed
-                   ADD AMOUNT TO RUN-BAL
+                   IF TYPE-IDX = 2
+                       SUBTRACT AMOUNT FROM ACCT-RUN-DEBIT (ACCT-IDX)
+                   ELSE
+                       ADD AMOUNT TO ACCT-RUN-OTHER (ACCT-IDX)
+                   END-IF
                END-IF
-           END-PERFORM
+               ADD AMOUNT TO ACCT-RUN-BAL (ACCT-IDX)
+               ADD AMOUNT TO ACCT-NET-MOVEMENT (ACCT-IDX)
+
+      *> buffer the row for the grouped body pass in PRINT-ACCOUNT-BODY
+               SET TXN-IDX TO TXN-COUNT
+               SET TXN-ACCT-IDX (TXN-IDX) TO ACCT-IDX
+               MOVE F-DATE   TO TXN-DATE (TXN-IDX)
+               MOVE F-TYPE   TO TXN-TYPE (TXN-IDX)
+               SET TXN-TYPE-IDX (TXN-IDX) TO TYPE-IDX
+               MOVE AMOUNT   TO TXN-AMOUNT (TXN-IDX)
+               MOVE F-MEMO   TO TXN-MEMO (TXN-IDX)
+           END-IF.
+
+       CLASSIFY-TYPE.
+           SET TYPE-IDX TO 1
+           SEARCH TYPE-CODE-ENTRY
+               AT END SET TYPE-IDX TO 5
+               WHEN TYPE-CODE-ENTRY (TYPE-IDX)
+                       = FUNCTION UPPER-CASE (FUNCTION TRIM(F-TYPE))
+                   CONTINUE
+           END-SEARCH.
+
+       WRITE-DETAIL.
+           MOVE AMOUNT TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING
+               "  TX  " F-DATE (1:10) "  " F-TYPE "  "
+               TRIM-A "  " FUNCTION TRIM(F-MEMO)
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC.
+
+       WRITE-ACCT-HEADER.
+           MOVE SPACES TO OUT-REC
+           STRING "ACCOUNT: " FUNCTION TRIM(ACCT-ID (ACCT-IDX))
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC
+           IF ACCT-OPEN-BAL (ACCT-IDX) NOT = 0
+               MOVE ACCT-OPEN-BAL (ACCT-IDX) TO ED-AMT
+               MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+               MOVE SPACES TO OUT-REC
+               STRING "  OPENING BAL: " TRIM-A
+                   DELIMITED BY SIZE INTO OUT-REC
+               END-STRING
+               WRITE OUT-REC
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> One account's whole report-body section: header, its own
+      *> detail/day/MTD lines in file order, then its totals.  Driven
+      *> off TXN-TABLE rather than the live input so an account's
+      *> rows print together even when the input interleaves accounts.
+      *> ---------------------------------------------------------
+       PRINT-ACCOUNT-BODY.
+           MOVE SPACES TO ACCT-CUR-DATE  (ACCT-IDX)
+           MOVE SPACES TO ACCT-CUR-MONTH (ACCT-IDX)
+      *> seeds the day-line Run Bal column; ACCT-RUN-BAL itself is
+      *> already fully accumulated for the whole file by the time this
+      *> second pass runs, so it can't be used as an as-of-day figure.
+           MOVE ACCT-OPEN-BAL (ACCT-IDX) TO ACCT-PRINT-BAL (ACCT-IDX)
+
+           PERFORM WRITE-ACCT-HEADER
+
+           PERFORM PRINT-ACCOUNT-TXN THRU PRINT-ACCOUNT-TXN-EXIT
+               VARYING TXN-IDX FROM 1 BY 1
+               UNTIL TXN-IDX > TXN-COUNT
 
-           IF CUR-DATE NOT = SPACES
+           PERFORM FLUSH-IF-OPEN
+           PERFORM PRINT-ACCOUNT-SECTION
+
+           MOVE DASH-80 TO OUT-REC
+           WRITE OUT-REC.
+
+       PRINT-ACCOUNT-TXN.
+           IF TXN-ACCT-IDX (TXN-IDX) NOT = ACCT-IDX
+               GO TO PRINT-ACCOUNT-TXN-EXIT
+           END-IF
+
+           MOVE TXN-DATE (TXN-IDX)   TO F-DATE
+           MOVE TXN-TYPE (TXN-IDX)   TO F-TYPE
+           MOVE TXN-AMOUNT (TXN-IDX) TO AMOUNT
+           MOVE TXN-MEMO (TXN-IDX)   TO F-MEMO
+           SET TYPE-IDX TO TXN-TYPE-IDX (TXN-IDX)
+
+           IF ACCT-CUR-DATE (ACCT-IDX) NOT = SPACES
+              AND ACCT-CUR-DATE (ACCT-IDX) NOT = F-DATE
                PERFORM FLUSH-DAY
+               IF REPORT-MODE = "MTD"
+                  AND ACCT-CUR-MONTH (ACCT-IDX) NOT = F-DATE (1:7)
+                   PERFORM FLUSH-MTD
+               END-IF
            END-IF
+           MOVE F-DATE TO ACCT-CUR-DATE (ACCT-IDX)
+           MOVE F-DATE (1:7) TO ACCT-CUR-MONTH (ACCT-IDX)
 
-       FINISH-REPORT.
-           MOVE DASH-80 TO OUT-REC
-           WRITE OUT-REC
+           IF TYPE-IDX = 1
+               ADD AMOUNT TO ACCT-DAY-CREDIT (ACCT-IDX)
+               ADD AMOUNT TO ACCT-MTD-CREDIT (ACCT-IDX)
+           ELSE
+               IF TYPE-IDX = 2
+                   SUBTRACT AMOUNT FROM ACCT-DAY-DEBIT (ACCT-IDX)
+                   SUBTRACT AMOUNT FROM ACCT-MTD-DEBIT (ACCT-IDX)
+               ELSE
+                   ADD AMOUNT TO ACCT-DAY-OTHER (ACCT-IDX)
+                   ADD AMOUNT TO ACCT-MTD-OTHER (ACCT-IDX)
+               END-IF
+           END-IF
+           ADD AMOUNT TO ACCT-PRINT-BAL (ACCT-IDX)
+
+           PERFORM WRITE-DETAIL.
+
+       PRINT-ACCOUNT-TXN-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> Day / month-to-date subtotals
+      *> ---------------------------------------------------------
+       FLUSH-DAY.
+           MOVE ACCT-DAY-CREDIT (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+           MOVE ACCT-DAY-DEBIT (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-B
+      *> Day Net includes Fee/Reversal/Other movement (ACCT-DAY-OTHER)
+      *> even though the Debits column above is true debits only - see
+      *> PRINT-TYPE-BREAKDOWN for where that money actually shows up.
+      *> ACCT-DAY-DEBIT is a positive magnitude (see PRINT-ACCOUNT-TXN),
+      *> so it is subtracted here, not added.
+           COMPUTE DAY-NET = ACCT-DAY-CREDIT (ACCT-IDX)
+                            - ACCT-DAY-DEBIT (ACCT-IDX)
+                            + ACCT-DAY-OTHER (ACCT-IDX)
+           MOVE DAY-NET TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-C
+      *> Run Bal is the as-of-this-day balance, tracked separately
+      *> from ACCT-RUN-BAL (which is the whole-file ending balance by
+      *> the time this second pass runs - see PRINT-ACCOUNT-BODY).
+           MOVE ACCT-PRINT-BAL (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-D
+
+           MOVE SPACES TO OUT-REC
            STRING
-              "TOTAL CREDITS: ", FUNCTION TRIM(FUNCTION NUMVAL-C (RUN-CREDIT)), SPACES-50
-              DELIMITED BY SIZE INTO OUT-REC
+               ACCT-CUR-DATE (ACCT-IDX) (1:10) "  "
+               TRIM-A "  " TRIM-B "  " TRIM-C "  " TRIM-D
+               DELIMITED BY SIZE INTO OUT-REC
            END-STRING
            WRITE OUT-REC
+
+           MOVE 0 TO ACCT-DAY-CREDIT (ACCT-IDX)
+           MOVE 0 TO ACCT-DAY-DEBIT  (ACCT-IDX)
+           MOVE 0 TO ACCT-DAY-OTHER  (ACCT-IDX).
+
+       FLUSH-MTD.
+      *> ACCT-MTD-DEBIT is a positive magnitude (see PRINT-ACCOUNT-TXN),
+      *> so it is subtracted here, not added.
+           COMPUTE MTD-NET = ACCT-MTD-CREDIT (ACCT-IDX)
+                            - ACCT-MTD-DEBIT (ACCT-IDX)
+                            + ACCT-MTD-OTHER (ACCT-IDX)
+           MOVE ACCT-MTD-CREDIT (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+           MOVE ACCT-MTD-DEBIT (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-B
+           MOVE MTD-NET TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-C
+
+           MOVE SPACES TO OUT-REC
            STRING
-              "TOTAL DEBITS : ", FUNCTION TRIM(FUNCTION NUMVAL-C (RUN-DEBIT))
-              DELIMITED BY SIZE INTO OUT-REC
+               "  MTD THRU " ACCT-CUR-DATE (ACCT-IDX) (1:10)
+               "  CR " TRIM-A "  DR " TRIM-B "  NET " TRIM-C
+               DELIMITED BY SIZE INTO OUT-REC
            END-STRING
            WRITE OUT-REC
+
+           MOVE 0 TO ACCT-MTD-CREDIT (ACCT-IDX)
+           MOVE 0 TO ACCT-MTD-DEBIT  (ACCT-IDX)
+           MOVE 0 TO ACCT-MTD-OTHER  (ACCT-IDX).
+
+       FLUSH-IF-OPEN.
+           IF ACCT-CUR-DATE (ACCT-IDX) NOT = SPACES
+               PERFORM FLUSH-DAY
+               IF REPORT-MODE = "MTD"
+                   PERFORM FLUSH-MTD
+               END-IF
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Malformed-row handling
+      *> ---------------------------------------------------------
+       WRITE-REJECT.
+           MOVE SPACES TO REJ-REC
            STRING
-              "ENDING BAL   : ", FUNCTION TRIM(FUNCTION NUMVAL-C (RUN-BAL))
-              DELIMITED BY SIZE INTO OUT-REC
+               FUNCTION TRIM(REC-REASON) " : " WS-LINE
+               DELIMITED BY SIZE INTO REJ-REC
            END-STRING
-           WRITE OUT-REC
+           WRITE REJ-REC.
 
-           CLOSE INFILE OUTFILE
-           GOBACK.
+      *> ---------------------------------------------------------
+      *> Control-total reconciliation against a TRAILER record
+      *> ---------------------------------------------------------
+       CHECK-TRAILER.
+           MOVE "Y" TO TRAILER-SEEN
+           IF FUNCTION TEST-NUMVAL (F-TYPE) = 0
+               MOVE FUNCTION NUMVAL (F-TYPE) TO EXPECTED-COUNT
+           END-IF
+           IF FUNCTION TEST-NUMVAL (F-AMOUNT-TXT) = 0
+               MOVE FUNCTION NUMVAL (F-AMOUNT-TXT) TO EXPECTED-NET
+           END-IF.
 
+       CHECK-CONTROL-TOTALS.
+           IF TRAILER-SEEN = "N"
+               GO TO CHECK-CONTROL-TOTALS-EXIT
+           END-IF
 
-       WRITE-HEADER.
-           IF HEADER-WRITTEN = "Y" EXIT PARAGRAPH END-IF
-           MOVE "1960Ledger - Daily Statement" TO OUT-REC
+           MOVE 0 TO ACTUAL-NET
+           PERFORM SUM-ACCOUNT-NET VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > ACCOUNT-COUNT
+
+           COMPUTE VARIANCE-AMT = ACTUAL-NET - EXPECTED-NET
+
+           IF TXN-COUNT = EXPECTED-COUNT AND VARIANCE-AMT = 0
+               MOVE "CONTROL TOTALS MATCH - IN BALANCE" TO OUT-REC
+               WRITE OUT-REC
+           ELSE
+               MOVE VARIANCE-AMT TO ED-AMT
+               MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+               MOVE SPACES TO OUT-REC
+               STRING "OUT OF BALANCE - VARIANCE: " TRIM-A
+                   DELIMITED BY SIZE INTO OUT-REC
+               END-STRING
+               WRITE OUT-REC
+           END-IF.
+
+       CHECK-CONTROL-TOTALS-EXIT.
+           EXIT.
+
+       SUM-ACCOUNT-NET.
+           ADD ACCT-NET-MOVEMENT (ACCT-IDX) TO ACTUAL-NET.
+
+      *> ---------------------------------------------------------
+      *> Final per-account totals and type breakdown
+      *> ---------------------------------------------------------
+       PRINT-ACCOUNT-SECTION.
+           MOVE SPACES TO OUT-REC
+           STRING "ACCOUNT: " FUNCTION TRIM(ACCT-ID (ACCT-IDX))
+               " - TOTALS"
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
            WRITE OUT-REC
-           MOVE DASH-80 TO OUT-REC
+
+           MOVE ACCT-RUN-CREDIT (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "  TOTAL CREDITS: " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
            WRITE OUT-REC
-           MOVE "Date        Credits        Debits         Day Net     Run Bal" TO OUT-REC
+
+           MOVE ACCT-RUN-DEBIT (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "  TOTAL DEBITS : " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
            WRITE OUT-REC
-           MOVE DASH-80 TO OUT-REC
+
+      *> Fee/Reversal/Other net movement, broken out of TOTAL DEBITS
+      *> above since none of it is an ordinary debit - see the per-
+      *> type breakdown below for the count/amount behind this figure.
+           MOVE ACCT-RUN-OTHER (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "  OTHER NET    : " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
            WRITE OUT-REC
-           MOVE "Y" TO HEADER-WRITTEN
-           .
\ No newline at end of file
+
+           MOVE ACCT-RUN-BAL (ACCT-IDX) TO ED-AMT
+           MOVE FUNCTION TRIM(ED-AMT) TO TRIM-A
+           MOVE SPACES TO OUT-REC
+           STRING "  ENDING BAL   : " TRIM-A
+               DELIMITED BY SIZE INTO OUT-REC
+           END-STRING
+           WRITE OUT-REC
+
+           PERFORM PRINT-TYPE-BREAKDOWN VARYING TYPE-IDX FROM 1 BY 1
+               UNTIL TYPE-IDX > 5.
+
+       PRINT-TYPE-BREAKDOWN.
+           IF ACCT-TYPE-COUNT (ACCT-IDX, TYPE-IDX) NOT = 0
+               MOVE ACCT-TYPE-COUNT (ACCT-IDX, TYPE-IDX) TO ED-CNT
+               MOVE FUNCTION TRIM(ED-CNT) TO TRIM-A
+               MOVE ACCT-TYPE-AMT (ACCT-IDX, TYPE-IDX) TO ED-AMT
+               MOVE FUNCTION TRIM(ED-AMT) TO TRIM-B
+               MOVE SPACES TO OUT-REC
+               STRING "    " TYPE-CODE-ENTRY (TYPE-IDX)
+                   " COUNT=" TRIM-A " AMT=" TRIM-B
+                   DELIMITED BY SIZE INTO OUT-REC
+               END-STRING
+               WRITE OUT-REC
+           END-IF.
+
+           COPY PARSECSV.
